@@ -8,29 +8,120 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CSV-FILE ASSIGN TO "datos.csv"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT USERS-FILE ASSIGN TO "usuarios.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "REPORTE.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT BATCH-FILE ASSIGN TO "registros.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "auditoria.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CSV-FILE.
        01  CSV-RECORD PIC X(200).
 
+       FD  USERS-FILE.
+       01  USERS-RECORD PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(100).
+
+       FD  BATCH-FILE.
+       01  BATCH-RECORD PIC X(200).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(150).
+
        WORKING-STORAGE SECTION.
-       01  WS-OPTION PIC X.
+       01  WS-OPTION PIC X(3).
        01  WS-NAME PIC X(30).
        01  WS-LASTNAME PIC X(30).
        01  WS-EMAIL PIC X(50).
        01  WS-PASSWORD PIC X(30).
+       01  WS-PASSWORD-HASH PIC X(20).
+       01  WS-CSV-STATUS PIC XX.
+       01  WS-USERS-STATUS PIC XX.
+       01  WS-USER-NAME PIC X(30).
+       01  WS-USER-HASH PIC X(20).
+       01  WS-LOGIN-OK PIC X VALUE "N".
+       01  WS-LOGIN-ATTEMPTS PIC 9 VALUE 0.
+
+       01  WS-EMAIL-VALID PIC X VALUE "N".
+       01  WS-EMAIL-WORK.
+           05  WS-EMAIL-IDX PIC 9(3).
+           05  WS-EMAIL-CHAR PIC X.
+           05  WS-AT-POS PIC 9(3).
+           05  WS-DOT-POS PIC 9(3).
+           05  WS-COMMA-FOUND PIC X.
+
+       01  WS-LIST-NAME PIC X(30).
+       01  WS-LIST-LASTNAME PIC X(30).
+       01  WS-LIST-EMAIL PIC X(50).
+       01  WS-LIST-HASH PIC X(20).
+       01  WS-LIST-PAGE-COUNT PIC 9(4) VALUE 0.
+
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-REPORT-LINE PIC X(100).
+       01  WS-TOTAL-RECORDS PIC 9(6) VALUE 0.
+       01  WS-RUN-WRITE-COUNT PIC 9(6) VALUE 0.
+       01  WS-DUP-FOUND PIC X VALUE "N".
+
+       01  WS-MAINT-COUNT PIC 9(6) VALUE 0.
+       01  WS-MAINT-TRUNCATED PIC X VALUE "N".
+       01  WS-MAINT-SAVE-OK PIC X VALUE "Y".
+       01  WS-MAINT-AUDIT-NAME PIC X(30).
+       01  WS-MAINT-SEL PIC 9(6).
+       01  WS-MAINT-IDX PIC 9(6).
+       01  WS-MAINT-OPTION PIC X.
+       01  WS-MAINT-TABLE.
+           05  WS-MAINT-ENTRY OCCURS 500 TIMES.
+               10  WS-MAINT-NAME PIC X(30).
+               10  WS-MAINT-LASTNAME PIC X(30).
+               10  WS-MAINT-EMAIL PIC X(50).
+               10  WS-MAINT-HASH PIC X(20).
+
+       01  WS-RUN-MODE PIC X(10).
+       01  WS-BATCH-STATUS PIC XX.
+
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-AUDIT-LINE PIC X(150).
+       01  WS-AUDIT-TIMESTAMP PIC X(21).
+       01  WS-AUDIT-ACCION PIC X(15).
+       01  WS-AUDIT-RESULTADO PIC X(20).
+
+       01  WS-HASH-WORK.
+           05  WS-HASH-NUM PIC 9(10).
+           05  WS-HASH-TEMP PIC 9(12).
+           05  WS-HASH-IDX PIC 9(3).
+           05  WS-HASH-CHAR PIC X.
+           05  WS-HASH-ORD PIC 9(5).
 
        01  WS-MENU.
            05  FILLER PIC X(10) VALUE "C D - CD".
            05  FILLER PIC X(15) VALUE "Capturar Datos".
            05  FILLER PIC X(10) VALUE "G A - GA".
            05  FILLER PIC X(20) VALUE "Generar Archivo CSV".
+           05  FILLER PIC X(10) VALUE "L D - LD".
+           05  FILLER PIC X(20) VALUE "Listar Datos".
+           05  FILLER PIC X(10) VALUE "M T - MT".
+           05  FILLER PIC X(25) VALUE "Mantenimiento de Datos".
            05  FILLER PIC X(10) VALUE "E S C".
            05  FILLER PIC X(05) VALUE "Salir".
 
        01  WS-RECORD-LINE PIC X(200).
+       01  WS-USERS-LINE PIC X(80).
 
        SCREEN SECTION.
        01  LOGIN-SCREEN.
@@ -39,11 +130,20 @@
            05 LINE 5 COLUMN 20 VALUE "Nombre de Usuario:".
            05 LINE 5 COLUMN 40 PIC X(30) USING WS-NAME.
            05 LINE 6 COLUMN 20 VALUE "Contrase√±a:".
-           05 LINE 6 COLUMN 40 PIC X(30) USING WS-PASSWORD.
+           05 LINE 6 COLUMN 40 PIC X(30) USING WS-PASSWORD SECURE.
            05 LINE 8 COLUMN 20 VALUE "E - Entrar".
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM PROCESO-BATCH
+               STOP RUN
+           END-IF.
+           IF WS-RUN-MODE = "HASH"
+               PERFORM PROVISIONAR-USUARIO
+               STOP RUN
+           END-IF.
            PERFORM LOGIN-PROCESS.
 
        MENU-PARAGRAPH.
@@ -54,6 +154,11 @@
                    PERFORM CAPTURAR-DATOS
                WHEN "GA"
                    PERFORM GENERAR-CSV
+               WHEN "LD"
+                   PERFORM LISTAR-DATOS
+               WHEN "MT"
+                   PERFORM MANTENIMIENTO-DATOS
+                       THRU MANTENIMIENTO-DATOS-EXIT
                WHEN "ESC"
                    PERFORM EXIT-PROGRAM
                WHEN OTHER
@@ -62,24 +167,549 @@
            GO TO MENU-PARAGRAPH.
 
        LOGIN-PROCESS.
-           DISPLAY LOGIN-SCREEN.
-           ACCEPT WS-NAME.
-           ACCEPT WS-PASSWORD.
+           MOVE 0 TO WS-LOGIN-ATTEMPTS.
+           MOVE "N" TO WS-LOGIN-OK.
+           PERFORM UNTIL WS-LOGIN-OK = "Y" OR WS-LOGIN-ATTEMPTS >= 3
+               DISPLAY LOGIN-SCREEN
+               ACCEPT WS-NAME
+               ACCEPT WS-PASSWORD WITH SECURE
+               PERFORM HASH-PASSWORD
+               PERFORM VALIDAR-CREDENCIALES
+               IF WS-LOGIN-OK NOT = "Y"
+                   ADD 1 TO WS-LOGIN-ATTEMPTS
+                   DISPLAY "Usuario o contrase√±a incorrectos."
+                   MOVE "LOGIN" TO WS-AUDIT-ACCION
+                   MOVE "FALLIDO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               ELSE
+                   MOVE "LOGIN" TO WS-AUDIT-ACCION
+                   MOVE "EXITOSO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               END-IF
+           END-PERFORM.
+           IF WS-LOGIN-OK NOT = "Y"
+               DISPLAY "Numero de intentos excedido. Acceso bloqueado."
+               MOVE "LOGIN" TO WS-AUDIT-ACCION
+               MOVE "BLOQUEADO" TO WS-AUDIT-RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+               STOP RUN
+           END-IF.
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP.
+           MOVE SPACES TO WS-AUDIT-LINE.
+           STRING WS-AUDIT-TIMESTAMP "," WS-NAME "," WS-AUDIT-ACCION ","
+               WS-AUDIT-RESULTADO DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35" OR WS-AUDIT-STATUS = "05"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+
+       VALIDAR-CREDENCIALES.
+           MOVE "N" TO WS-LOGIN-OK.
+           OPEN INPUT USERS-FILE.
+           IF WS-USERS-STATUS = "35"
+               DISPLAY "No se encontro el archivo de usuarios."
+           ELSE
+               PERFORM UNTIL WS-USERS-STATUS = "10" OR WS-LOGIN-OK = "Y"
+                   READ USERS-FILE
+                       AT END
+                           MOVE "10" TO WS-USERS-STATUS
+                       NOT AT END
+                           PERFORM VALIDAR-LINEA-USUARIO
+                   END-READ
+               END-PERFORM
+               CLOSE USERS-FILE
+           END-IF.
+
+       VALIDAR-LINEA-USUARIO.
+           UNSTRING USERS-RECORD DELIMITED BY ","
+               INTO WS-USER-NAME WS-USER-HASH.
+           IF WS-NAME = WS-USER-NAME
+                   AND WS-PASSWORD-HASH = WS-USER-HASH
+               MOVE "Y" TO WS-LOGIN-OK
+           END-IF.
 
        CAPTURAR-DATOS.
            DISPLAY "Introduzca sus Datos".
            ACCEPT WS-NAME.
            ACCEPT WS-LASTNAME.
-           ACCEPT WS-EMAIL.
-           ACCEPT WS-PASSWORD.
+           MOVE "N" TO WS-EMAIL-VALID.
+           PERFORM UNTIL WS-EMAIL-VALID = "Y"
+               ACCEPT WS-EMAIL
+               PERFORM VALIDAR-EMAIL
+               IF WS-EMAIL-VALID NOT = "Y"
+                   DISPLAY "Correo invalido. Debe contener @ y un "
+                       "dominio con punto, sin comas."
+                   MOVE "CAPTURA" TO WS-AUDIT-ACCION
+                   MOVE "CORREO-INVALIDO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               ELSE
+                   PERFORM VERIFICAR-EMAIL-DUPLICADO
+                   IF WS-DUP-FOUND = "Y"
+                       DISPLAY "Ya existe un registro con ese correo."
+                       MOVE "N" TO WS-EMAIL-VALID
+                       MOVE "CAPTURA" TO WS-AUDIT-ACCION
+                       MOVE "CORREO-DUPLICADO" TO WS-AUDIT-RESULTADO
+                       PERFORM REGISTRAR-AUDITORIA
+                   END-IF
+               END-IF
+           END-PERFORM.
+           ACCEPT WS-PASSWORD WITH SECURE.
+           MOVE "CAPTURA" TO WS-AUDIT-ACCION.
+           MOVE "EXITOSO" TO WS-AUDIT-RESULTADO.
+           PERFORM REGISTRAR-AUDITORIA.
+
+       VERIFICAR-EMAIL-DUPLICADO.
+           MOVE "N" TO WS-DUP-FOUND.
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS NOT = "35"
+               PERFORM UNTIL WS-CSV-STATUS = "10" OR WS-DUP-FOUND = "Y"
+                   READ CSV-FILE
+                       AT END
+                           MOVE "10" TO WS-CSV-STATUS
+                       NOT AT END
+                           PERFORM COMPARAR-EMAIL-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+           END-IF.
+
+       COMPARAR-EMAIL-CSV.
+           MOVE SPACES TO WS-LIST-NAME WS-LIST-LASTNAME
+               WS-LIST-EMAIL WS-LIST-HASH.
+           UNSTRING CSV-RECORD DELIMITED BY ","
+               INTO WS-LIST-NAME WS-LIST-LASTNAME
+                    WS-LIST-EMAIL WS-LIST-HASH.
+           IF WS-LIST-EMAIL = WS-EMAIL
+               MOVE "Y" TO WS-DUP-FOUND
+           END-IF.
+
+       VALIDAR-EMAIL.
+           MOVE 0 TO WS-AT-POS.
+           MOVE 0 TO WS-DOT-POS.
+           MOVE "N" TO WS-COMMA-FOUND.
+           PERFORM VARYING WS-EMAIL-IDX FROM 1 BY 1
+                   UNTIL WS-EMAIL-IDX > LENGTH OF WS-EMAIL
+               MOVE WS-EMAIL(WS-EMAIL-IDX:1) TO WS-EMAIL-CHAR
+               IF WS-EMAIL-CHAR = "@" AND WS-AT-POS = 0
+                   MOVE WS-EMAIL-IDX TO WS-AT-POS
+               END-IF
+               IF WS-EMAIL-CHAR = "." AND WS-AT-POS > 0
+                       AND WS-EMAIL-IDX > WS-AT-POS AND WS-DOT-POS = 0
+                   MOVE WS-EMAIL-IDX TO WS-DOT-POS
+               END-IF
+               IF WS-EMAIL-CHAR = ","
+                   MOVE "Y" TO WS-COMMA-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-AT-POS > 0 AND WS-DOT-POS > WS-AT-POS
+                   AND WS-COMMA-FOUND = "N"
+               MOVE "Y" TO WS-EMAIL-VALID
+           ELSE
+               MOVE "N" TO WS-EMAIL-VALID
+           END-IF.
+
+       HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-NUM.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > LENGTH OF WS-PASSWORD
+               MOVE WS-PASSWORD(WS-HASH-IDX:1) TO WS-HASH-CHAR
+               COMPUTE WS-HASH-ORD = FUNCTION ORD(WS-HASH-CHAR)
+               COMPUTE WS-HASH-TEMP = WS-HASH-NUM * 31 + WS-HASH-ORD
+               COMPUTE WS-HASH-NUM =
+                   FUNCTION MOD(WS-HASH-TEMP 999999999)
+           END-PERFORM.
+           MOVE SPACES TO WS-PASSWORD-HASH.
+           STRING "H" WS-HASH-NUM DELIMITED BY SIZE
+               INTO WS-PASSWORD-HASH.
 
        GENERAR-CSV.
-           OPEN OUTPUT CSV-FILE.
-           STRING WS-NAME "," WS-LASTNAME "," WS-EMAIL "," WS-PASSWORD
+           OPEN EXTEND CSV-FILE.
+           IF WS-CSV-STATUS = "35" OR WS-CSV-STATUS = "05"
+               CLOSE CSV-FILE
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           PERFORM HASH-PASSWORD.
+           MOVE SPACES TO WS-RECORD-LINE.
+           STRING WS-NAME "," WS-LASTNAME "," WS-EMAIL ","
+               WS-PASSWORD-HASH
                DELIMITED BY SIZE INTO WS-RECORD-LINE.
            WRITE CSV-RECORD FROM WS-RECORD-LINE.
-           CLOSE CSV-FILE.
-           DISPLAY "Archivo CSV generado exitosamente.".
+           IF WS-CSV-STATUS NOT = "00"
+               CLOSE CSV-FILE
+               DISPLAY "Error al escribir en datos.csv, estado: "
+                   WS-CSV-STATUS
+               MOVE "GENERAR-CSV" TO WS-AUDIT-ACCION
+               MOVE "FALLIDO" TO WS-AUDIT-RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               CLOSE CSV-FILE
+               ADD 1 TO WS-RUN-WRITE-COUNT
+               PERFORM CONTAR-REGISTROS-CSV
+               DISPLAY "Archivo CSV generado exitosamente."
+               DISPLAY "Registros escritos en esta sesion: "
+                   WS-RUN-WRITE-COUNT
+               DISPLAY "Total de registros en datos.csv: "
+                   WS-TOTAL-RECORDS
+               PERFORM ESCRIBIR-REPORTE THRU ESCRIBIR-REPORTE-EXIT
+               MOVE "GENERAR-CSV" TO WS-AUDIT-ACCION
+               MOVE "EXITOSO" TO WS-AUDIT-RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+
+       CONTAR-REGISTROS-CSV.
+           MOVE 0 TO WS-TOTAL-RECORDS.
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS NOT = "35"
+               PERFORM UNTIL WS-CSV-STATUS = "10"
+                   READ CSV-FILE
+                       AT END
+                           MOVE "10" TO WS-CSV-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-RECORDS
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+           END-IF.
+
+       ESCRIBIR-REPORTE.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Error al abrir REPORTE.TXT, estado: "
+                   WS-REPORT-STATUS
+               GO TO ESCRIBIR-REPORTE-EXIT
+           END-IF.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "Registros escritos en esta sesion: "
+               WS-RUN-WRITE-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Error al escribir REPORTE.TXT, estado: "
+                   WS-REPORT-STATUS
+           END-IF.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "Total de registros en datos.csv: "
+               WS-TOTAL-RECORDS DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Error al escribir REPORTE.TXT, estado: "
+                   WS-REPORT-STATUS
+           END-IF.
+           CLOSE REPORT-FILE.
+       ESCRIBIR-REPORTE-EXIT.
+           EXIT.
+
+       LISTAR-DATOS.
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS = "35"
+               DISPLAY "No hay datos capturados todavia."
+           ELSE
+               MOVE 0 TO WS-LIST-PAGE-COUNT
+               PERFORM UNTIL WS-CSV-STATUS = "10"
+                   READ CSV-FILE
+                       AT END
+                           MOVE "10" TO WS-CSV-STATUS
+                       NOT AT END
+                           PERFORM MOSTRAR-LINEA-CSV
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+           END-IF.
+
+       MOSTRAR-LINEA-CSV.
+           MOVE SPACES TO WS-LIST-NAME WS-LIST-LASTNAME
+               WS-LIST-EMAIL WS-LIST-HASH.
+           UNSTRING CSV-RECORD DELIMITED BY ","
+               INTO WS-LIST-NAME WS-LIST-LASTNAME
+                    WS-LIST-EMAIL WS-LIST-HASH.
+           DISPLAY WS-LIST-NAME " " WS-LIST-LASTNAME " " WS-LIST-EMAIL.
+           ADD 1 TO WS-LIST-PAGE-COUNT.
+           IF WS-LIST-PAGE-COUNT >= 20
+               DISPLAY "-- Presione ENTER para continuar --"
+               ACCEPT WS-OPTION
+               MOVE 0 TO WS-LIST-PAGE-COUNT
+           END-IF.
+
+       MANTENIMIENTO-DATOS.
+           PERFORM CARGAR-TABLA-MAINT.
+           IF WS-MAINT-TRUNCATED = "Y"
+               DISPLAY "Mantenimiento no disponible: datos.csv tiene "
+                   "mas de 500 registros y no se puede editar sin "
+                   "riesgo de perder los registros no cargados."
+               GO TO MANTENIMIENTO-DATOS-EXIT
+           END-IF.
+           IF WS-MAINT-COUNT = 0
+               DISPLAY "No hay registros para mantener."
+               GO TO MANTENIMIENTO-DATOS-EXIT
+           END-IF.
+           PERFORM LISTAR-TABLA-MAINT.
+           DISPLAY "Seleccione el numero de registro (0 cancela):".
+           ACCEPT WS-MAINT-SEL.
+           IF WS-MAINT-SEL = 0 OR WS-MAINT-SEL > WS-MAINT-COUNT
+               GO TO MANTENIMIENTO-DATOS-EXIT
+           END-IF.
+           MOVE WS-MAINT-NAME(WS-MAINT-SEL) TO WS-MAINT-AUDIT-NAME.
+           DISPLAY "E - Editar, D - Eliminar, otra cancela".
+           ACCEPT WS-MAINT-OPTION.
+           EVALUATE WS-MAINT-OPTION
+               WHEN "E"
+                   PERFORM EDITAR-REGISTRO-MAINT
+                   PERFORM GRABAR-TABLA-MAINT
+                   MOVE WS-MAINT-NAME(WS-MAINT-SEL) TO WS-NAME
+                   MOVE "MANTENIMIENTO" TO WS-AUDIT-ACCION
+                   IF WS-MAINT-SAVE-OK = "Y"
+                       MOVE "EDITADO" TO WS-AUDIT-RESULTADO
+                   ELSE
+                       MOVE "FALLIDO" TO WS-AUDIT-RESULTADO
+                   END-IF
+                   PERFORM REGISTRAR-AUDITORIA
+               WHEN "D"
+                   PERFORM ELIMINAR-REGISTRO-MAINT
+                   PERFORM GRABAR-TABLA-MAINT
+                   MOVE WS-MAINT-AUDIT-NAME TO WS-NAME
+                   MOVE "MANTENIMIENTO" TO WS-AUDIT-ACCION
+                   IF WS-MAINT-SAVE-OK = "Y"
+                       MOVE "ELIMINADO" TO WS-AUDIT-RESULTADO
+                   ELSE
+                       MOVE "FALLIDO" TO WS-AUDIT-RESULTADO
+                   END-IF
+                   PERFORM REGISTRAR-AUDITORIA
+               WHEN OTHER
+                   DISPLAY "Operacion cancelada."
+           END-EVALUATE.
+       MANTENIMIENTO-DATOS-EXIT.
+           EXIT.
+
+       CARGAR-TABLA-MAINT.
+           MOVE 0 TO WS-MAINT-COUNT.
+           MOVE "N" TO WS-MAINT-TRUNCATED.
+           OPEN INPUT CSV-FILE.
+           IF WS-CSV-STATUS NOT = "35"
+               PERFORM UNTIL WS-CSV-STATUS = "10"
+                   READ CSV-FILE
+                       AT END
+                           MOVE "10" TO WS-CSV-STATUS
+                       NOT AT END
+                           PERFORM AGREGAR-FILA-MAINT
+                               THRU AGREGAR-FILA-MAINT-EXIT
+                   END-READ
+               END-PERFORM
+               CLOSE CSV-FILE
+               IF WS-MAINT-TRUNCATED = "Y"
+                   DISPLAY "Aviso: datos.csv tiene mas de 500 "
+                       "registros; solo los primeros 500 se "
+                       "cargaron para mantenimiento."
+               END-IF
+           END-IF.
+
+       AGREGAR-FILA-MAINT.
+           IF WS-MAINT-COUNT >= 500
+               MOVE "Y" TO WS-MAINT-TRUNCATED
+               GO TO AGREGAR-FILA-MAINT-EXIT
+           END-IF.
+           ADD 1 TO WS-MAINT-COUNT.
+           UNSTRING CSV-RECORD DELIMITED BY ","
+               INTO WS-MAINT-NAME(WS-MAINT-COUNT)
+                    WS-MAINT-LASTNAME(WS-MAINT-COUNT)
+                    WS-MAINT-EMAIL(WS-MAINT-COUNT)
+                    WS-MAINT-HASH(WS-MAINT-COUNT).
+       AGREGAR-FILA-MAINT-EXIT.
+           EXIT.
+
+       LISTAR-TABLA-MAINT.
+           PERFORM VARYING WS-MAINT-IDX FROM 1 BY 1
+                   UNTIL WS-MAINT-IDX > WS-MAINT-COUNT
+               DISPLAY WS-MAINT-IDX " - "
+                   WS-MAINT-NAME(WS-MAINT-IDX) " "
+                   WS-MAINT-LASTNAME(WS-MAINT-IDX) " "
+                   WS-MAINT-EMAIL(WS-MAINT-IDX)
+           END-PERFORM.
+
+       EDITAR-REGISTRO-MAINT.
+           DISPLAY "Nombre actual: " WS-MAINT-NAME(WS-MAINT-SEL).
+           DISPLAY "Nuevo nombre (ENTER para mantener el actual):".
+           MOVE SPACES TO WS-NAME.
+           ACCEPT WS-NAME.
+           IF WS-NAME NOT = SPACES
+               MOVE WS-NAME TO WS-MAINT-NAME(WS-MAINT-SEL)
+           END-IF.
+           DISPLAY "Apellido actual: " WS-MAINT-LASTNAME(WS-MAINT-SEL).
+           DISPLAY "Nuevo apellido (ENTER para mantener el actual):".
+           MOVE SPACES TO WS-LASTNAME.
+           ACCEPT WS-LASTNAME.
+           IF WS-LASTNAME NOT = SPACES
+               MOVE WS-LASTNAME TO WS-MAINT-LASTNAME(WS-MAINT-SEL)
+           END-IF.
+           DISPLAY "Correo actual: " WS-MAINT-EMAIL(WS-MAINT-SEL).
+           DISPLAY "Nuevo correo (ENTER para mantener el actual):".
+           MOVE SPACES TO WS-EMAIL.
+           ACCEPT WS-EMAIL.
+           IF WS-EMAIL = SPACES
+               MOVE WS-MAINT-EMAIL(WS-MAINT-SEL) TO WS-EMAIL
+           ELSE
+               MOVE "N" TO WS-EMAIL-VALID
+               PERFORM UNTIL WS-EMAIL-VALID = "Y"
+                   PERFORM VALIDAR-EMAIL
+                   IF WS-EMAIL-VALID NOT = "Y"
+                       DISPLAY "Correo invalido. Debe contener @ y un "
+                           "dominio con punto, sin comas."
+                       DISPLAY "Nuevo correo:"
+                       ACCEPT WS-EMAIL
+                   ELSE
+                       PERFORM VERIFICAR-EMAIL-DUP-MAINT
+                       IF WS-DUP-FOUND = "Y"
+                           DISPLAY "Ese correo ya pertenece a otro "
+                               "registro."
+                           MOVE "N" TO WS-EMAIL-VALID
+                           DISPLAY "Nuevo correo:"
+                           ACCEPT WS-EMAIL
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+           MOVE WS-EMAIL TO WS-MAINT-EMAIL(WS-MAINT-SEL).
+           DISPLAY "Nueva contrase√±a (ENTER mantiene la actual):".
+           MOVE SPACES TO WS-PASSWORD.
+           ACCEPT WS-PASSWORD WITH SECURE.
+           IF WS-PASSWORD NOT = SPACES
+               PERFORM HASH-PASSWORD
+               MOVE WS-PASSWORD-HASH TO WS-MAINT-HASH(WS-MAINT-SEL)
+           END-IF.
+
+       VERIFICAR-EMAIL-DUP-MAINT.
+           MOVE "N" TO WS-DUP-FOUND.
+           PERFORM VARYING WS-MAINT-IDX FROM 1 BY 1
+                   UNTIL WS-MAINT-IDX > WS-MAINT-COUNT
+               IF WS-MAINT-IDX NOT = WS-MAINT-SEL
+                       AND WS-MAINT-EMAIL(WS-MAINT-IDX) = WS-EMAIL
+                   MOVE "Y" TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+       ELIMINAR-REGISTRO-MAINT.
+           PERFORM VARYING WS-MAINT-IDX FROM WS-MAINT-SEL BY 1
+                   UNTIL WS-MAINT-IDX >= WS-MAINT-COUNT
+               MOVE WS-MAINT-NAME(WS-MAINT-IDX + 1)
+                   TO WS-MAINT-NAME(WS-MAINT-IDX)
+               MOVE WS-MAINT-LASTNAME(WS-MAINT-IDX + 1)
+                   TO WS-MAINT-LASTNAME(WS-MAINT-IDX)
+               MOVE WS-MAINT-EMAIL(WS-MAINT-IDX + 1)
+                   TO WS-MAINT-EMAIL(WS-MAINT-IDX)
+               MOVE WS-MAINT-HASH(WS-MAINT-IDX + 1)
+                   TO WS-MAINT-HASH(WS-MAINT-IDX)
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-MAINT-COUNT.
+
+       GRABAR-TABLA-MAINT.
+           MOVE "Y" TO WS-MAINT-SAVE-OK.
+           OPEN OUTPUT CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+               MOVE "N" TO WS-MAINT-SAVE-OK
+               DISPLAY "Error al abrir datos.csv, estado: "
+                   WS-CSV-STATUS
+           ELSE
+               PERFORM VARYING WS-MAINT-IDX FROM 1 BY 1
+                       UNTIL WS-MAINT-IDX > WS-MAINT-COUNT
+                   MOVE SPACES TO WS-RECORD-LINE
+                   STRING WS-MAINT-NAME(WS-MAINT-IDX) ","
+                       WS-MAINT-LASTNAME(WS-MAINT-IDX) ","
+                       WS-MAINT-EMAIL(WS-MAINT-IDX) ","
+                       WS-MAINT-HASH(WS-MAINT-IDX)
+                       DELIMITED BY SIZE INTO WS-RECORD-LINE
+                   WRITE CSV-RECORD FROM WS-RECORD-LINE
+                   IF WS-CSV-STATUS NOT = "00"
+                       MOVE "N" TO WS-MAINT-SAVE-OK
+                       DISPLAY "Error al escribir datos.csv, estado: "
+                           WS-CSV-STATUS
+                   END-IF
+               END-PERFORM
+               CLOSE CSV-FILE
+           END-IF.
+
+       PROCESO-BATCH.
+           OPEN INPUT BATCH-FILE.
+           IF WS-BATCH-STATUS = "35"
+               DISPLAY "No se encontro el archivo de registros.txt."
+           ELSE
+               PERFORM UNTIL WS-BATCH-STATUS = "10"
+                   READ BATCH-FILE
+                       AT END
+                           MOVE "10" TO WS-BATCH-STATUS
+                       NOT AT END
+                           PERFORM PROCESAR-LINEA-BATCH
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILE
+           END-IF.
+
+       PROCESAR-LINEA-BATCH.
+           UNSTRING BATCH-RECORD DELIMITED BY ","
+               INTO WS-NAME WS-LASTNAME WS-EMAIL WS-PASSWORD.
+           PERFORM VALIDAR-EMAIL.
+           IF WS-EMAIL-VALID NOT = "Y"
+               DISPLAY "Registro omitido, correo invalido: " WS-EMAIL
+               MOVE "CAPTURA" TO WS-AUDIT-ACCION
+               MOVE "CORREO-INVALIDO" TO WS-AUDIT-RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               PERFORM VERIFICAR-EMAIL-DUPLICADO
+               IF WS-DUP-FOUND = "Y"
+                   DISPLAY "Registro omitido, correo duplicado: "
+                       WS-EMAIL
+                   MOVE "CAPTURA" TO WS-AUDIT-ACCION
+                   MOVE "CORREO-DUPLICADO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               ELSE
+                   MOVE "CAPTURA" TO WS-AUDIT-ACCION
+                   MOVE "EXITOSO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+                   PERFORM GENERAR-CSV
+               END-IF
+           END-IF.
+
+       PROVISIONAR-USUARIO.
+           DISPLAY "Nombre de usuario a provisionar:".
+           ACCEPT WS-NAME.
+           DISPLAY "Contrase√±a:".
+           ACCEPT WS-PASSWORD WITH SECURE.
+           PERFORM HASH-PASSWORD.
+           MOVE SPACES TO WS-USERS-LINE.
+           STRING WS-NAME "," WS-PASSWORD-HASH
+               DELIMITED BY SIZE INTO WS-USERS-LINE.
+           OPEN EXTEND USERS-FILE.
+           IF WS-USERS-STATUS = "35" OR WS-USERS-STATUS = "05"
+               CLOSE USERS-FILE
+               OPEN OUTPUT USERS-FILE
+           END-IF.
+           IF WS-USERS-STATUS NOT = "00"
+               DISPLAY "Error al abrir usuarios.csv, estado: "
+                   WS-USERS-STATUS
+               MOVE "PROVISION" TO WS-AUDIT-ACCION
+               MOVE "FALLIDO" TO WS-AUDIT-RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               WRITE USERS-RECORD FROM WS-USERS-LINE
+               IF WS-USERS-STATUS NOT = "00"
+                   CLOSE USERS-FILE
+                   DISPLAY "Error al escribir usuarios.csv, estado: "
+                       WS-USERS-STATUS
+                   MOVE "PROVISION" TO WS-AUDIT-ACCION
+                   MOVE "FALLIDO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               ELSE
+                   CLOSE USERS-FILE
+                   DISPLAY "Usuario agregado a usuarios.csv: " WS-NAME
+                   MOVE "PROVISION" TO WS-AUDIT-ACCION
+                   MOVE "EXITOSO" TO WS-AUDIT-RESULTADO
+                   PERFORM REGISTRAR-AUDITORIA
+               END-IF
+           END-IF.
 
        EXIT-PROGRAM.
            DISPLAY "Gracias por usar el programa. Saliendo...".
